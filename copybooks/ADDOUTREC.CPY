@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------
+000020* ADDOUTREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDOUT RESULT FILE PRODUCED BY
+000040*   ADDTHREENUMBER IN BATCH MODE.  ONE RECORD PER TRANSACTION.
+000050*   ADDEND AND RESULT FIELDS CARRY TWO IMPLIED DECIMAL PLACES.
+000060*----------------------------------------------------------------
+000070 01  ADDOUT-RECORD.
+000080     05  ADDOUT-ADDEND-COUNT         PIC 9(02).
+000090     05  ADDOUT-ADDEND-TABLE         PIC 9(03)V99
+000100                                     OCCURS 10 TIMES.
+000110     05  ADDOUT-RESULT               PIC 9(04)V99.
+000120     05  FILLER                      PIC X(05).
