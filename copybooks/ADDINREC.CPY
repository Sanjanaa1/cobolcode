@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* ADDINREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDIN TRANSACTION INPUT FILE USED BY
+000040*   ADDTHREENUMBER IN BATCH MODE.  ONE RECORD PER TRANSACTION.
+000050*   THE NUMBER OF ADDENDS VARIES PER TRANSACTION (2-LINE,
+000060*   3-LINE OR 5-LINE INVOICE BATCHES, UP TO DL100-MAX-ADDENDS).
+000070*   EACH ADDEND CARRIES TWO IMPLIED DECIMAL PLACES FOR DOLLARS
+000080*   AND CENTS (E.G. 123.45 IS STORED AS 12345).
+000090*----------------------------------------------------------------
+000100 01  ADDIN-RECORD.
+000110     05  ADDIN-ADDEND-COUNT          PIC 9(02).
+000120     05  ADDIN-ADDEND-TABLE          PIC 9(03)V99
+000130                                     OCCURS 10 TIMES.
+000140     05  FILLER                      PIC X(08).
