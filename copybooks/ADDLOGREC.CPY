@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------------
+000020* ADDLOGREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDLOG AUDIT FILE.  ONE RECORD IS
+000040*   APPENDED FOR EVERY CALCULATION ADDTHREENUMBER PERFORMS, IN
+000050*   EITHER INTERACTIVE OR BATCH MODE, SO THE INPUTS BEHIND ANY
+000060*   RESULT CAN BE RECONSTRUCTED LATER.
+000070*   ADDEND AND RESULT FIELDS CARRY TWO IMPLIED DECIMAL PLACES.
+000075*----------------------------------------------------------------
+000080 01  ADDLOG-RECORD.
+000090     05  ADDLOG-ADDEND-COUNT         PIC 9(02).
+000100     05  ADDLOG-ADDEND-TABLE         PIC 9(03)V99
+000110                                     OCCURS 10 TIMES.
+000120     05  ADDLOG-RESULT               PIC 9(04)V99.
+000130     05  ADDLOG-TIMESTAMP.
+000140         10  ADDLOG-LOG-DATE         PIC 9(08).
+000150         10  ADDLOG-LOG-TIME         PIC 9(06).
+000160     05  ADDLOG-OPERATOR-ID          PIC X(08).
+000170     05  ADDLOG-JOB-ID               PIC X(08).
+000180     05  FILLER                      PIC X(05).
