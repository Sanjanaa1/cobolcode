@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* ADDCHKREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDCHK CHECKPOINT/RESTART FILE.  HOLDS
+000040*   THE INPUT RECORD NUMBER OF THE LAST ADDIN TRANSACTION FULLY
+000050*   PROCESSED BY ADDTHREENUMBER, PLUS THE RUNNING RECORD COUNT,
+000055*   ADDRPT GRAND TOTAL, AND EXCEPTION COUNT AS OF THAT RECORD, SO
+000056*   A RESTARTED RUN CAN CARRY THE PRIOR SEGMENT'S TOTALS FORWARD
+000057*   INTO THE CONTINUATION RUN'S SIGN-OFF TRAILER AND EXCEPTION
+000058*   COUNT INSTEAD OF STARTING OVER AT ZERO.  READ ON STARTUP TO
+000059*   SKIP ALREADY-COMPLETED RECORDS ON A RESTARTED RUN, AND
+000060*   REWRITTEN AFTER EACH COMMIT INTERVAL AND AT NORMAL END OF JOB.
+000070*----------------------------------------------------------------
+000090 01  ADDCHK-RECORD.
+000100     05  ADDCHK-LAST-REC-NBR         PIC 9(09).
+000105     05  ADDCHK-REC-COUNT            PIC 9(09).
+000106     05  ADDCHK-GRAND-TOTAL          PIC 9(08)V99.
+000107     05  ADDCHK-EXC-COUNT            PIC 9(09).
+000110     05  FILLER                      PIC X(01).
