@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* ADDGLREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDGL GENERAL LEDGER POSTING INTERFACE
+000040*   FILE, FORMATTED TO MATCH THE SHOP'S STANDARD GL FEED LAYOUT
+000050*   (ACCOUNT, AMOUNT, DATE, BATCH ID).  ONE RECORD IS APPENDED
+000060*   FOR EVERY RESULT ADDTHREENUMBER COMPUTES, IN EITHER
+000070*   INTERACTIVE OR BATCH MODE, FOR PICKUP BY THE NIGHTLY GL
+000080*   UPLOAD IN PLACE OF MANUAL RE-KEYING.
+000090*----------------------------------------------------------------
+000100 01  ADDGL-RECORD.
+000110     05  ADDGL-ACCOUNT               PIC X(10).
+000120     05  ADDGL-AMOUNT                PIC 9(09)V99.
+000130     05  ADDGL-POSTING-DATE          PIC 9(08).
+000140     05  ADDGL-BATCH-ID              PIC X(08).
+000150     05  FILLER                      PIC X(10).
