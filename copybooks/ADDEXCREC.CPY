@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* ADDEXCREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDEXC EXCEPTIONS FILE.  HOLDS
+000040*   BATCH-MODE TRANSACTIONS THAT FAILED VALIDATION OR
+000050*   OVERFLOWED ON THE ADD SO THEY CAN BE REVIEWED AND
+000060*   RE-KEYED RATHER THAN SILENTLY DROPPED.  THE ADDEND COUNT
+000070*   AND TABLE ARE CARRIED AS RAW ALPHANUMERIC SINCE THE DATA
+000080*   THAT LANDED THEM HERE MAY NOT BE NUMERIC AT ALL.
+000090*----------------------------------------------------------------
+000100 01  ADDEXC-RECORD.
+000110     05  ADDEXC-RAW-COUNT            PIC X(02).
+000120     05  ADDEXC-RAW-TABLE            PIC X(05)
+000130                                     OCCURS 10 TIMES.
+000140     05  ADDEXC-REASON-CODE          PIC X(02).
+000150         88  ADDEXC-NON-NUMERIC             VALUE "NN".
+000160         88  ADDEXC-SIZE-ERROR              VALUE "SE".
+000170     05  ADDEXC-REASON-TEXT          PIC X(30).
+000180     05  FILLER                      PIC X(10).
