@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------
+000020* ADDRPTREC.CPY
+000030*   RECORD LAYOUT FOR THE ADDRPT CONTROL-BREAK SUMMARY REPORT
+000040*   PRODUCED BY ADDTHREENUMBER IN BATCH MODE.  A SINGLE GENERIC
+000050*   PRINT LINE - THE ACTUAL HEADING/DETAIL/TRAILER IMAGES ARE
+000060*   BUILT IN WORKING-STORAGE AND MOVED HERE BEFORE EACH WRITE.
+000070*----------------------------------------------------------------
+000080 01  ADDRPT-RECORD                  PIC X(132).
