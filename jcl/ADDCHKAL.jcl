@@ -0,0 +1,21 @@
+//ADDCHKAL JOB (ACCT235),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* ADDCHKAL - ONE-TIME SETUP JOB THAT ALLOCATES THE PERMANENT
+//*            ADDCHK CHECKPOINT/RESTART DATASET FOR ADDJOB01/
+//*            ADD3NUM.  RUN THIS JOB ONCE, BEFORE ADDJOB01 IS
+//*            EVER RUN FOR THE FIRST TIME, SO THE ADDCHK DD IN
+//*            ADDJOB01 (DISP=OLD) HAS SOMETHING TO ALLOCATE
+//*            AGAINST.  DO NOT RUN THIS JOB AGAIN AFTER THAT -
+//*            IT WOULD WIPE OUT A CHECKPOINT FROM AN IN-FLIGHT
+//*            RESTART.
+//*
+//*   MODIFICATION HISTORY
+//*     08/09/2026  DL  INITIAL VERSION.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IEFBR14
+//ADDCHK   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDAPP.ADDCHK,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=00038,BLKSIZE=00000)
+//*--------------------------------------------------------------
