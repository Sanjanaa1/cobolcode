@@ -0,0 +1,96 @@
+//ADDJOB01 JOB (ACCT235),'D LOMBARDI',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* ADDJOB01 - NIGHTLY SCHEDULED RUN OF ADDTHREENUMBER (LOAD
+//*            MODULE ADD3NUM) AGAINST THE END-OF-DAY ADDIN
+//*            TRANSACTION FILE.  STEP010 RUNS THE PROGRAM IN
+//*            BATCH MODE; STEP020 TESTS STEP010'S RETURN CODE
+//*            AND SENDS AN OPERATOR NOTIFICATION WHEN IT IS
+//*            NON-ZERO.
+//*
+//*   MODIFICATION HISTORY
+//*     08/09/2026  DL  INITIAL VERSION.
+//*     08/09/2026  DL  CORRECTED THE ADDOUT/ADDEXC GDG RELATIVE
+//*                     GENERATION SYNTAX AND THE ADDRPT DCB LRECL.
+//*                     CHANGED ADDOUT/ADDEXC'S ABNORMAL-TERMINATION
+//*                     DISPOSITION TO KEEP SO A RESTART RESUBMISSION
+//*                     REOPENS THE SAME UNCATALOGED GENERATION
+//*                     (ADD3NUM NOW OPENS THEM EXTEND RATHER THAN
+//*                     OUTPUT WHEN THE CHECKPOINT SHOWS A RESTART)
+//*                     INSTEAD OF LOSING THE PRIOR SEGMENT'S ROWS.
+//*                     ADDED THE ADDCHK-EXC-COUNT CARRY-FORWARD SO A
+//*                     RESTART RUN'S FINAL EXCEPTION COUNT COVERS THE
+//*                     WHOLE DAY, NOT JUST THE POST-RESTART SEGMENT.
+//*     08/09/2026  DL  CHANGED ADDOUT/ADDEXC FROM DISP=(NEW,CATLG,KEEP)
+//*                     TO DISP=(MOD,CATLG,KEEP).  NEW REQUIRES THE
+//*                     GENERATION NOT ALREADY EXIST, WHICH FAILED JCL
+//*                     ALLOCATION ON A RESTART SUBMISSION (THE ABENDED
+//*                     RUN'S KEPT, UNCATALOGED (+1) GENERATION WAS
+//*                     ALREADY THERE).  MOD CREATES THE GENERATION ON
+//*                     A NORMAL FIRST RUN AND POSITIONS AT END FOR
+//*                     APPEND ON A RESTART, MATCHING ADD3NUM'S
+//*                     OUTPUT-VS-EXTEND OPEN LOGIC EITHER WAY.
+//*
+//*   ONE-TIME SETUP
+//*     PROD.ADDAPP.ADDCHK IS A PERMANENT DATASET THAT MUST EXIST
+//*     BEFORE THIS JOB IS EVER RUN, SINCE THE ADDCHK DD BELOW IS
+//*     DISP=OLD.  RUN JCL MEMBER ADDCHKAL ONCE TO ALLOCATE IT
+//*     BEFORE ADDJOB01'S FIRST EXECUTION.  DO NOT RUN ADDCHKAL
+//*     AGAIN AFTER THAT.
+//*
+//*   RESTART INSTRUCTIONS
+//*     IF STEP010 ABENDS OR IS CANCELLED BEFORE END OF FILE, DO
+//*     NOT RE-KEY OR SPLIT THE ADDIN FILE.  RESUBMIT THIS SAME
+//*     JOB WITH RESTART=STEP010 ADDED TO THE JOB CARD ABOVE.  THE
+//*     ADDCHK DD BELOW POINTS AT THE SAME PERMANENT CHECKPOINT
+//*     DATASET EVERY RUN, SO IT CARRIES FORWARD ACROSS THE
+//*     RESTART, AND ADD3NUM READS IT ON STARTUP TO SKIP EVERY
+//*     ADDIN RECORD ALREADY COMMITTED BEFORE THE FAILURE, AND TO
+//*     CARRY THE RECORD COUNT, GRAND TOTAL, AND EXCEPTION COUNT
+//*     FORWARD INTO THE RESTART RUN'S ADDRPT TRAILER.  NOTE THAT
+//*     THE RESTART RUN'S ADDRPT SYSOUT ONLY CONTAINS THE
+//*     POST-RESTART SEGMENT'S DETAIL LINES (SYSOUT CANNOT BE
+//*     APPENDED ACROSS JOB STEP EXECUTIONS) - RETAIN THE ORIGINAL
+//*     RUN'S SPOOLED ADDRPT OUTPUT ALONGSIDE THE RESTART RUN'S FOR
+//*     A COMPLETE DAY'S RECORD, EVEN THOUGH THE RESTART RUN'S
+//*     TRAILER TOTALS ALREADY REFLECT THE WHOLE DAY.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ADD3NUM,PARM='BATCH',TIME=1440
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ADDAPP.LOADLIB
+//ADDIN    DD   DISP=SHR,DSN=PROD.ADDAPP.ADDIN.DAT
+//ADDOUT   DD   DISP=(MOD,CATLG,KEEP),
+//             DSN=PROD.ADDAPP.ADDOUT(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=00063)
+//ADDEXC   DD   DISP=(MOD,CATLG,KEEP),
+//             DSN=PROD.ADDAPP.ADDEXC(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=00094)
+//ADDLOG   DD   DISP=MOD,DSN=PROD.ADDAPP.ADDLOG,
+//             DCB=(RECFM=FB,LRECL=00093)
+//ADDRPT   DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=00132)
+//ADDCHK   DD   DISP=OLD,DSN=PROD.ADDAPP.ADDCHK
+//ADDGL    DD   DISP=MOD,DSN=PROD.ADDAPP.ADDGL,
+//             DCB=(RECFM=FB,LRECL=00047)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 - OPERATOR NOTIFICATION.  COND=(0,EQ,STEP010) BYPASSES
+//*           THIS STEP WHEN STEP010'S RETURN CODE IS ZERO, SO IT
+//*           ONLY RUNS WHEN THE BATCH RUN CAME BACK NON-ZERO
+//*           (VALIDATION/SIZE-ERROR EXCEPTIONS DO NOT AFFECT THE
+//*           RETURN CODE, ONLY AN ABEND OR A DELIBERATE ABEND-TYPE
+//*           STOP DOES).  THE MESSAGE IS WRITTEN TO SYSOUT WHERE
+//*           THE OVERNIGHT OPERATOR MONITORING THIS JOB CLASS
+//*           WILL SEE IT WITHOUT HAVING TO OPEN THE JOB LOG.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+ADDJOB01 - ADDTHREENUMBER BATCH RUN (STEP010) ENDED WITH A
+NON-ZERO RETURN CODE.  REVIEW ADDEXC AND THE ADDRPT SUMMARY
+REPORT FOR THIS RUN, CORRECT THE PROBLEM, AND RESUBMIT ADDJOB01
+WITH RESTART=STEP010 TO PICK UP AFTER THE LAST CHECKPOINT.
+/*
+//SYSUT2   DD   SYSOUT=*
