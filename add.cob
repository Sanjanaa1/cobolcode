@@ -1,24 +1,988 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddThreeNumber.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(3) VALUE 0.
-       01 NUM2 PIC 9(3) VALUE 0.
-       01 NUM3 PIC 9(3) VALUE 0.
-       01 RESULT PIC 9(4) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "Enter first number: " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: " WITH NO ADVANCING.
-           ACCEPT NUM2.
-           DISPLAY "Enter third number: " WITH NO ADVANCING.
-           ACCEPT NUM3.
-
-           ADD NUM1 NUM2 NUM3 GIVING RESULT.
-
-           DISPLAY "The sum of the three numbers is: " RESULT.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AddThreeNumber.
+000030 AUTHOR. D. LOMBARDI.
+000040 INSTALLATION. DATA CENTER SERVICES.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   01/05/2019  DL  ORIGINAL INTERACTIVE VERSION - ADDS THREE
+000100*                   NUMBERS ENTERED AT THE TERMINAL.
+000110*   08/09/2026  DL  ADDED BATCH TRANSACTION-FILE MODE.  PROGRAM
+000120*                   NOW ACCEPTS A RUN-MODE PARM ("BATCH") ON THE
+000130*                   COMMAND LINE / JCL PARM AND, WHEN PRESENT,
+000140*                   READS ADDIN, WRITES ADDOUT AND LOOPS UNTIL
+000150*                   END OF FILE INSTEAD OF RUNNING ONCE.  WITH
+000160*                   NO PARM THE ORIGINAL INTERACTIVE BEHAVIOR IS
+000170*                   UNCHANGED.
+000180*   08/09/2026  DL  ADDED NUMERIC VALIDATION.  INTERACTIVE MODE
+000190*                   RE-PROMPTS ON A NON-NUMERIC ENTRY; BATCH
+000200*                   MODE ROUTES NON-NUMERIC TRANSACTIONS TO THE
+000210*                   NEW ADDEXC EXCEPTIONS FILE AND KEEPS A COUNT
+000220*                   INSTEAD OF LETTING THEM FLOW INTO THE ADD.
+000230*   08/09/2026  DL  ADDED THE ADDLOG AUDIT FILE.  EVERY
+000240*                   CALCULATION, INTERACTIVE OR BATCH, NOW
+000250*                   APPENDS A RECORD WITH THE INPUTS, RESULT,
+000260*                   TIMESTAMP AND OPERATOR/JOB ID.
+000270*   08/09/2026  DL  REPLACED THE FIXED NUM1/NUM2/NUM3 FIELDS
+000280*                   WITH A VARIABLE-LENGTH ADDEND TABLE (UP TO
+000290*                   DL100-MAX-ADDENDS ENTRIES) SO 2-, 3- AND
+000300*                   5-LINE INVOICE BATCHES ALL RUN THROUGH THE
+000310*                   SAME PROGRAM.  ADDIN, ADDOUT AND ADDLOG
+000320*                   RECORD LAYOUTS CHANGED TO CARRY AN ADDEND
+000330*                   COUNT AND TABLE IN PLACE OF THREE FIXED
+000340*                   FIELDS.
+000350*   08/09/2026  DL  ADDED TWO IMPLIED DECIMAL PLACES (V99) TO
+000360*                   THE ADDEND TABLE AND RESULT SO INVOICE
+000370*                   AMOUNTS (DOLLARS AND CENTS) ADD UP
+000380*                   CORRECTLY.  THE SUMMING ADD NOW USES
+000390*                   ROUNDED.
+000400*   08/09/2026  DL  ADDED THE ADDRPT CONTROL-BREAK SUMMARY
+000410*                   REPORT.  BATCH RUNS NOW PRODUCE A PAGINATED
+000420*                   RUN-HEADER/DETAIL/GRAND-TOTAL REPORT IN
+000430*                   ADDITION TO THE ADDOUT RESULT FILE.
+000440*   08/09/2026  DL  ADDED CHECKPOINT/RESTART SUPPORT.  THE ADDCHK
+000450*                   FILE RECORDS THE LAST ADDIN RECORD NUMBER
+000460*                   COMMITTED EVERY DL100-CHK-COMMIT-INTERVAL
+000470*                   RECORDS; A RESTARTED RUN SKIPS PAST THOSE
+000480*                   ALREADY-PROCESSED RECORDS.  CLEARED TO ZERO
+000490*                   AT NORMAL END OF JOB.
+000500*   08/09/2026  DL  ADDED THE ADDGL GENERAL LEDGER POSTING
+000510*                   INTERFACE FILE.  EVERY RESULT, INTERACTIVE
+000520*                   OR BATCH, NOW APPENDS AN ACCOUNT/AMOUNT/DATE/
+000530*                   BATCH-ID RECORD IN THE GL FEED LAYOUT
+000540*                   ALONGSIDE THE EXISTING DISPLAY/ADDOUT OUTPUT.
+000550*   08/09/2026  DL  GUARDED THE ADDEND SUMMING ADD WITH ON SIZE
+000560*                   ERROR.  A TRANSACTION WHOSE SUM WOULD
+000570*                   OVERFLOW RESULT IS NO LONGER WRITTEN TO
+000580*                   ADDOUT/ADDLOG/ADDGL/ADDRPT; IN BATCH MODE IT
+000590*                   IS ROUTED TO ADDEXC WITH A NEW SIZE-ERROR
+000600*                   REASON CODE AND THE RUN CONTINUES, AND IN
+000610*                   INTERACTIVE MODE THE TERMINAL USER IS TOLD
+000620*                   AND NOTHING IS LOGGED.
+000630*----------------------------------------------------------------
+000640
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER. IBM-370.
+000680 OBJECT-COMPUTER. IBM-370.
+000690
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT ADDIN-FILE ASSIGN TO ADDIN
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS DL100-ADDIN-STATUS.
+000750
+000760     SELECT ADDOUT-FILE ASSIGN TO ADDOUT
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS DL100-ADDOUT-STATUS.
+000790
+000800     SELECT ADDEXC-FILE ASSIGN TO ADDEXC
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS DL100-ADDEXC-STATUS.
+000830
+000840     SELECT ADDLOG-FILE ASSIGN TO ADDLOG
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS DL100-ADDLOG-STATUS.
+000870
+000880     SELECT ADDRPT-FILE ASSIGN TO ADDRPT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS DL100-ADDRPT-STATUS.
+000910
+000920     SELECT ADDCHK-FILE ASSIGN TO ADDCHK
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS DL100-ADDCHK-STATUS.
+000950
+000960     SELECT ADDGL-FILE ASSIGN TO ADDGL
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS DL100-ADDGL-STATUS.
+000990
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  ADDIN-FILE
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD.
+001050 COPY ADDINREC.
+001060
+001070 FD  ADDOUT-FILE
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100 COPY ADDOUTREC.
+001110
+001120 FD  ADDEXC-FILE
+001130     RECORDING MODE IS F
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY ADDEXCREC.
+001160
+001170 FD  ADDLOG-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200 COPY ADDLOGREC.
+001210
+001220 FD  ADDRPT-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 COPY ADDRPTREC.
+001260
+001270 FD  ADDCHK-FILE
+001280     RECORDING MODE IS F
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY ADDCHKREC.
+001310
+001320 FD  ADDGL-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350 COPY ADDGLREC.
+001360
+001370 WORKING-STORAGE SECTION.
+001380*----------------------------------------------------------------
+001390* RUN-MODE AND FILE-STATUS SWITCHES
+001400*----------------------------------------------------------------
+001410 77  DL100-PARM                     PIC X(20) VALUE SPACES.
+001420 77  DL100-RUN-MODE-SW              PIC X(01) VALUE "I".
+001430     88  DL100-BATCH-MODE                     VALUE "B".
+001440     88  DL100-INTERACTIVE-MODE               VALUE "I".
+001450 77  DL100-EOF-SW                   PIC X(01) VALUE "N".
+001460     88  DL100-EOF                            VALUE "Y".
+001470 77  DL100-ADDIN-STATUS             PIC X(02) VALUE "00".
+001480 77  DL100-ADDOUT-STATUS            PIC X(02) VALUE "00".
+001490 77  DL100-ADDEXC-STATUS            PIC X(02) VALUE "00".
+001500 77  DL100-ADDLOG-STATUS            PIC X(02) VALUE "00".
+001510 77  DL100-ADDRPT-STATUS            PIC X(02) VALUE "00".
+001520 77  DL100-ADDCHK-STATUS            PIC X(02) VALUE "00".
+001530 77  DL100-ADDGL-STATUS             PIC X(02) VALUE "00".
+001540 77  DL100-REC-COUNT                PIC 9(09) COMP VALUE ZERO.
+001550 77  DL100-EXC-COUNT                PIC 9(09) COMP VALUE ZERO.
+001560 77  DL100-VALID-SW                 PIC X(01) VALUE "Y".
+001570     88  DL100-VALID-DATA                     VALUE "Y".
+001580     88  DL100-INVALID-DATA                   VALUE "N".
+001590 77  DL100-SIZE-ERROR-SW            PIC X(01) VALUE "N".
+001600     88  DL100-SIZE-ERROR-OCCURRED            VALUE "Y".
+001601     88  DL100-NO-SIZE-ERROR                  VALUE "N".
+001605 77  DL100-ERR-FILE-ID              PIC X(08) VALUE SPACES.
+001606 77  DL100-ERR-STATUS               PIC X(02) VALUE "00".
+001610
+001620*----------------------------------------------------------------
+001630* AUDIT-LOG SUPPORTING FIELDS
+001640*----------------------------------------------------------------
+001650 77  DL100-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001660 77  DL100-JOB-ID                   PIC X(08) VALUE SPACES.
+001670
+001680*----------------------------------------------------------------
+001690* GL POSTING INTERFACE (ADDGL) SUPPORTING FIELDS
+001700*----------------------------------------------------------------
+001710 77  DL100-GL-ACCOUNT               PIC X(10) VALUE "0001200000".
+001720
+001730*----------------------------------------------------------------
+001740* ADDEND WORK TABLE - HOLDS THE CURRENT TRANSACTION'S ADDENDS
+001750* FOR BOTH INTERACTIVE AND BATCH PROCESSING.
+001760*----------------------------------------------------------------
+001770 77  DL100-MAX-ADDENDS              PIC 9(02) COMP VALUE 10.
+001780 77  DL100-ADDEND-SUB               PIC 9(02) COMP VALUE ZERO.
+001790 01  DL100-ADDEND-COUNT             PIC 9(02) VALUE ZERO.
+001800 01  DL100-ADDEND-TABLE.
+001810     05  DL100-ADDEND-ENTRY         PIC 9(03)V99 VALUE ZERO
+001820                                    OCCURS 10 TIMES.
+001830
+001840 01  RESULT PIC 9(4)V99 VALUE 0.
+001850*----------------------------------------------------------------
+001860* CHECKPOINT/RESTART SUPPORTING FIELDS
+001870*----------------------------------------------------------------
+001880 77  DL100-CHK-REC-NBR              PIC 9(09) COMP VALUE ZERO.
+001890 77  DL100-CHK-LAST-REC             PIC 9(09) COMP VALUE ZERO.
+001900 77  DL100-CHK-COMMIT-INTERVAL      PIC 9(04) COMP VALUE 10.
+001910 77  DL100-CHK-QUOTIENT             PIC 9(09) COMP VALUE ZERO.
+001920 77  DL100-CHK-REMAINDER            PIC 9(04) COMP VALUE ZERO.
+001930
+001940*----------------------------------------------------------------
+001950* CONTROL-BREAK SUMMARY REPORT (ADDRPT) SUPPORTING FIELDS
+001960*----------------------------------------------------------------
+001970 77  DL100-RPT-PAGE-SIZE            PIC 9(04) COMP VALUE 50.
+001980 77  DL100-RPT-LINE-COUNT           PIC 9(04) COMP VALUE ZERO.
+001990 77  DL100-RPT-PAGE-COUNT           PIC 9(04) COMP VALUE ZERO.
+002000 77  DL100-RPT-GRAND-TOTAL          PIC 9(08)V99 VALUE ZERO.
+002010 77  DL100-RPT-RUN-DATE             PIC 9(08) VALUE ZERO.
+002020
+002030 01  DL100-RPT-HEADING1.
+002040     05  FILLER                     PIC X(01) VALUE "1".
+002050     05  FILLER                     PIC X(24)
+002060         VALUE "ADDTHREENUMBER".
+002070     05  FILLER                     PIC X(10) VALUE "RUN DATE:".
+002080     05  DL100-RPT-H1-DATE          PIC 9999/99/99.
+002090     05  FILLER                     PIC X(08) VALUE "  PAGE:".
+002100     05  DL100-RPT-H1-PAGE          PIC ZZZ9.
+002110     05  FILLER                     PIC X(75) VALUE SPACES.
+002120
+002130 01  DL100-RPT-HEADING2.
+002140     05  FILLER                     PIC X(01) VALUE SPACE.
+002150     05  FILLER                     PIC X(10) VALUE "JOB NAME:".
+002160     05  DL100-RPT-H2-JOB           PIC X(08).
+002170     05  FILLER                     PIC X(113) VALUE SPACES.
+002180
+002190 01  DL100-RPT-HEADING3.
+002200     05  FILLER                     PIC X(01) VALUE SPACE.
+002210     05  FILLER                     PIC X(10) VALUE "TRANS NBR".
+002220     05  FILLER                     PIC X(10) VALUE "ADDENDS".
+002230     05  FILLER                     PIC X(18) VALUE "RESULT".
+002240     05  FILLER                     PIC X(93) VALUE SPACES.
+002250
+002260 01  DL100-RPT-DETAIL.
+002270     05  FILLER                     PIC X(01) VALUE SPACE.
+002280     05  DL100-RPT-DET-TRANS        PIC ZZZ,ZZZ,ZZ9.
+002290     05  FILLER                     PIC X(04) VALUE SPACES.
+002300     05  DL100-RPT-DET-COUNT        PIC Z9.
+002310     05  FILLER                     PIC X(08) VALUE SPACES.
+002320     05  DL100-RPT-DET-RESULT       PIC ZZZ,ZZ9.99.
+002330     05  FILLER                     PIC X(096) VALUE SPACES.
+002340
+002350 01  DL100-RPT-TRAILER.
+002360     05  FILLER                     PIC X(01) VALUE SPACE.
+002370     05  FILLER                     PIC X(20)
+002380         VALUE "RECORDS PROCESSED:".
+002390     05  DL100-RPT-TRL-COUNT        PIC ZZZ,ZZZ,ZZ9.
+002400     05  FILLER                     PIC X(05) VALUE SPACES.
+002410     05  FILLER                     PIC X(14)
+002420         VALUE "GRAND TOTAL:".
+002430     05  DL100-RPT-TRL-TOTAL        PIC ZZ,ZZZ,ZZ9.99.
+002440     05  FILLER                     PIC X(068) VALUE SPACES.
+002450
+002460 PROCEDURE DIVISION.
+002470 0000-MAINLINE.
+002480     PERFORM 1000-INITIALIZE
+002490         THRU 1000-INITIALIZE-EXIT.
+002500
+002510     IF DL100-BATCH-MODE
+002520         PERFORM 2000-BATCH-PROCESS
+002530             THRU 2000-BATCH-PROCESS-EXIT
+002540     ELSE
+002550         PERFORM 5000-INTERACTIVE-PROCESS
+002560             THRU 5000-INTERACTIVE-PROCESS-EXIT
+002570     END-IF.
+002580
+002590     PERFORM 9999-EXIT
+002600         THRU 9999-EXIT-EXIT.
+002610
+002620 0000-MAINLINE-EXIT.
+002630     EXIT.
+002640
+002650*----------------------------------------------------------------
+002660* 1000-INITIALIZE - DETERMINE WHETHER THIS RUN IS INTERACTIVE OR
+002670*                   BATCH BASED ON THE PARM PASSED ON THE
+002680*                   COMMAND LINE (JCL EXEC PARM=), IDENTIFY THE
+002690*                   OPERATOR, AND OPEN THE AUDIT LOG.
+002700*----------------------------------------------------------------
+002710 1000-INITIALIZE.
+002720     ACCEPT DL100-PARM FROM COMMAND-LINE.
+002730     IF DL100-PARM(1:5) = "BATCH"
+002740         SET DL100-BATCH-MODE TO TRUE
+002750     ELSE
+002760         SET DL100-INTERACTIVE-MODE TO TRUE
+002770     END-IF.
+002780
+002790     DISPLAY "USER" UPON ENVIRONMENT-NAME.
+002800     ACCEPT DL100-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+002810     IF DL100-OPERATOR-ID = SPACES
+002820         MOVE "UNKNOWN " TO DL100-OPERATOR-ID
+002830     END-IF.
+002832
+002834     IF DL100-BATCH-MODE
+002836         MOVE "ADDJOB01" TO DL100-JOB-ID
+002838     ELSE
+002839         MOVE DL100-OPERATOR-ID TO DL100-JOB-ID
+002840     END-IF.
+002841
+002850     OPEN EXTEND ADDLOG-FILE.
+002852     MOVE "ADDLOG" TO DL100-ERR-FILE-ID.
+002854     MOVE DL100-ADDLOG-STATUS TO DL100-ERR-STATUS.
+002856     PERFORM 8000-CHECK-FILE-STATUS
+002858         THRU 8000-CHECK-FILE-STATUS-EXIT.
+002859
+002860     OPEN EXTEND ADDGL-FILE.
+002862     MOVE "ADDGL" TO DL100-ERR-FILE-ID.
+002864     MOVE DL100-ADDGL-STATUS TO DL100-ERR-STATUS.
+002866     PERFORM 8000-CHECK-FILE-STATUS
+002868         THRU 8000-CHECK-FILE-STATUS-EXIT.
+002870
+002880 1000-INITIALIZE-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------------
+002920* 2000-BATCH-PROCESS - OPEN THE TRANSACTION FILES AND LOOP OVER
+002930*                      MAIN-PARA ONCE PER INPUT RECORD UNTIL
+002940*                      END OF FILE.
+002950*----------------------------------------------------------------
+002960 2000-BATCH-PROCESS.
+002965     PERFORM 2050-READ-CHECKPOINT
+002966         THRU 2050-READ-CHECKPOINT-EXIT.
+002968
+002970     OPEN INPUT ADDIN-FILE.
+002972     MOVE "ADDIN" TO DL100-ERR-FILE-ID.
+002974     MOVE DL100-ADDIN-STATUS TO DL100-ERR-STATUS.
+002976     PERFORM 8000-CHECK-FILE-STATUS
+002978         THRU 8000-CHECK-FILE-STATUS-EXIT.
+002979
+002980     IF DL100-CHK-LAST-REC > ZERO
+002981         OPEN EXTEND ADDOUT-FILE
+002982         OPEN EXTEND ADDEXC-FILE
+002983     ELSE
+002984         OPEN OUTPUT ADDOUT-FILE
+002985         OPEN OUTPUT ADDEXC-FILE
+002986     END-IF.
+002987     MOVE "ADDOUT" TO DL100-ERR-FILE-ID.
+002988     MOVE DL100-ADDOUT-STATUS TO DL100-ERR-STATUS.
+002989     PERFORM 8000-CHECK-FILE-STATUS
+002990         THRU 8000-CHECK-FILE-STATUS-EXIT.
+002991     MOVE "ADDEXC" TO DL100-ERR-FILE-ID.
+002992     MOVE DL100-ADDEXC-STATUS TO DL100-ERR-STATUS.
+002993     PERFORM 8000-CHECK-FILE-STATUS
+002994         THRU 8000-CHECK-FILE-STATUS-EXIT.
+002995
+003000     OPEN OUTPUT ADDRPT-FILE.
+003002     MOVE "ADDRPT" TO DL100-ERR-FILE-ID.
+003004     MOVE DL100-ADDRPT-STATUS TO DL100-ERR-STATUS.
+003006     PERFORM 8000-CHECK-FILE-STATUS
+003008         THRU 8000-CHECK-FILE-STATUS-EXIT.
+003010
+003040     PERFORM 2055-SKIP-CHECKPOINT-RECORDS
+003050         THRU 2055-SKIP-CHECKPOINT-RECORDS-EXIT.
+003060
+003070     ACCEPT DL100-RPT-RUN-DATE FROM DATE YYYYMMDD.
+003080     MOVE DL100-JOB-ID TO DL100-RPT-H2-JOB.
+003090     PERFORM 4000-PRINT-HEADERS
+003100         THRU 4000-PRINT-HEADERS-EXIT.
+003110
+003120     PERFORM 2100-READ-ADDIN
+003130         THRU 2100-READ-ADDIN-EXIT.
+003140
+003150     PERFORM 3000-MAIN-PARA
+003160         THRU 3000-MAIN-PARA-EXIT
+003170         UNTIL DL100-EOF.
+003180
+003190     MOVE ZERO TO DL100-CHK-REC-NBR.
+003200     PERFORM 2070-WRITE-CHECKPOINT
+003210         THRU 2070-WRITE-CHECKPOINT-EXIT.
+003220
+003230     PERFORM 4200-PRINT-TRAILER
+003240         THRU 4200-PRINT-TRAILER-EXIT.
+003250
+003260     CLOSE ADDIN-FILE
+003270           ADDOUT-FILE
+003280           ADDEXC-FILE
+003290           ADDRPT-FILE.
+003300
+003310     DISPLAY "ADDTHREENUMBER BATCH RUN COMPLETE - "
+003320             DL100-REC-COUNT " RECORDS PROCESSED, "
+003330             DL100-EXC-COUNT " EXCEPTIONS.".
+003340
+003350 2000-BATCH-PROCESS-EXIT.
+003360     EXIT.
+003370
+003380*----------------------------------------------------------------
+003390* 2050-READ-CHECKPOINT - ON STARTUP, READ THE ADDCHK CHECKPOINT
+003400*                        FILE (IF ONE EXISTS FROM A PRIOR RUN
+003410*                        THAT DID NOT FINISH) SO ALREADY-COMPLETED
+003420*                        ADDIN RECORDS CAN BE SKIPPED ON RESTART.
+003430*----------------------------------------------------------------
+003440 2050-READ-CHECKPOINT.
+003450     MOVE ZERO TO DL100-CHK-LAST-REC.
+003460     OPEN INPUT ADDCHK-FILE.
+003470     IF DL100-ADDCHK-STATUS = "00"
+003480         READ ADDCHK-FILE
+003490             AT END
+003500                 MOVE ZERO TO DL100-CHK-LAST-REC
+003510             NOT AT END
+003520                 MOVE ADDCHK-LAST-REC-NBR TO DL100-CHK-LAST-REC
+003521                 IF DL100-CHK-LAST-REC > ZERO
+003522                     MOVE ADDCHK-REC-COUNT TO DL100-REC-COUNT
+003523                     MOVE ADDCHK-GRAND-TOTAL
+003524                         TO DL100-RPT-GRAND-TOTAL
+003526                     MOVE ADDCHK-EXC-COUNT TO DL100-EXC-COUNT
+003527                 END-IF
+003530         END-READ
+003531         IF DL100-ADDCHK-STATUS NOT = "00"
+003532                 AND DL100-ADDCHK-STATUS NOT = "10"
+003533             MOVE "ADDCHK" TO DL100-ERR-FILE-ID
+003534             MOVE DL100-ADDCHK-STATUS TO DL100-ERR-STATUS
+003535             PERFORM 8000-CHECK-FILE-STATUS
+003536                 THRU 8000-CHECK-FILE-STATUS-EXIT
+003537         END-IF
+003540         CLOSE ADDCHK-FILE
+003550     END-IF.
+003560
+003570     IF DL100-CHK-LAST-REC > ZERO
+003580         DISPLAY "ADDTHREENUMBER RESTARTING AFTER RECORD "
+003590                 DL100-CHK-LAST-REC "."
+003600     END-IF.
+003610
+003620 2050-READ-CHECKPOINT-EXIT.
+003630     EXIT.
+003640
+003650*----------------------------------------------------------------
+003655* 2055-SKIP-CHECKPOINT-RECORDS - ON A RESTARTED RUN, RE-READ AND
+003660*                                DISCARD THE ADDIN RECORDS THAT
+003665*                                WERE ALREADY COMMITTED IN THE
+003670*                                PRIOR RUN, SO PROCESSING RESUMES
+003675*                                WITH THE NEXT UNPROCESSED RECORD.
+003680*----------------------------------------------------------------
+003685 2055-SKIP-CHECKPOINT-RECORDS.
+003690     PERFORM 2110-READ-ADDIN-ONCE
+003695         THRU 2110-READ-ADDIN-ONCE-EXIT
+003700         UNTIL DL100-EOF
+003705         OR DL100-CHK-REC-NBR >= DL100-CHK-LAST-REC.
+003710
+003715 2055-SKIP-CHECKPOINT-RECORDS-EXIT.
+003720     EXIT.
+003725
+003810*----------------------------------------------------------------
+003820* 2060-CHECK-COMMIT-INTERVAL - EVERY DL100-CHK-COMMIT-INTERVAL
+003830*                              INPUT RECORDS, WRITE A NEW
+003840*                              CHECKPOINT SO A RESTARTED RUN NEED
+003850*                              NOT REPROCESS RECORDS ALREADY
+003860*                              COMMITTED TO ADDOUT/ADDEXC/ADDLOG.
+003870*----------------------------------------------------------------
+003880 2060-CHECK-COMMIT-INTERVAL.
+003890     DIVIDE DL100-CHK-REC-NBR BY DL100-CHK-COMMIT-INTERVAL
+003900         GIVING DL100-CHK-QUOTIENT
+003910         REMAINDER DL100-CHK-REMAINDER.
+003920
+003930     IF DL100-CHK-REMAINDER = ZERO
+003940         PERFORM 2070-WRITE-CHECKPOINT
+003950             THRU 2070-WRITE-CHECKPOINT-EXIT
+003960     END-IF.
+003970
+003980 2060-CHECK-COMMIT-INTERVAL-EXIT.
+003990     EXIT.
+004000
+004010*----------------------------------------------------------------
+004020* 2070-WRITE-CHECKPOINT - REWRITE THE ADDCHK CHECKPOINT FILE WITH
+004030*                         THE CURRENT LAST-PROCESSED RECORD
+004040*                         NUMBER.  CALLED AT EACH COMMIT INTERVAL
+004050*                         AND, WITH DL100-CHK-REC-NBR RESET TO
+004060*                         ZERO, AT NORMAL END OF JOB SO A
+004070*                         SUBSEQUENT RUN AGAINST A NEW ADDIN
+004080*                         FILE DOES NOT SKIP RECORDS.
+004090*----------------------------------------------------------------
+004100 2070-WRITE-CHECKPOINT.
+004110     MOVE DL100-CHK-REC-NBR TO DL100-CHK-LAST-REC.
+004120     MOVE DL100-CHK-LAST-REC TO ADDCHK-LAST-REC-NBR.
+004122     MOVE DL100-REC-COUNT TO ADDCHK-REC-COUNT.
+004124     MOVE DL100-RPT-GRAND-TOTAL TO ADDCHK-GRAND-TOTAL.
+004126     MOVE DL100-EXC-COUNT TO ADDCHK-EXC-COUNT.
+004130     OPEN OUTPUT ADDCHK-FILE.
+004132     MOVE "ADDCHK" TO DL100-ERR-FILE-ID.
+004134     MOVE DL100-ADDCHK-STATUS TO DL100-ERR-STATUS.
+004136     PERFORM 8000-CHECK-FILE-STATUS
+004138         THRU 8000-CHECK-FILE-STATUS-EXIT.
+004140     WRITE ADDCHK-RECORD.
+004142     MOVE DL100-ADDCHK-STATUS TO DL100-ERR-STATUS.
+004144     PERFORM 8000-CHECK-FILE-STATUS
+004146         THRU 8000-CHECK-FILE-STATUS-EXIT.
+004150     CLOSE ADDCHK-FILE.
+004160
+004170 2070-WRITE-CHECKPOINT-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------------
+004210* 2100-READ-ADDIN - READ THE NEXT TRANSACTION RECORD.
+004220*----------------------------------------------------------------
+004230 2100-READ-ADDIN.
+004240     PERFORM 2110-READ-ADDIN-ONCE
+004250         THRU 2110-READ-ADDIN-ONCE-EXIT.
+004260 2100-READ-ADDIN-EXIT.
+004270     EXIT.
+004280
+004290 2110-READ-ADDIN-ONCE.
+004300     READ ADDIN-FILE
+004310         AT END
+004320             SET DL100-EOF TO TRUE
+004330     END-READ.
+004332     IF DL100-ADDIN-STATUS NOT = "00"
+004333             AND DL100-ADDIN-STATUS NOT = "10"
+004334         MOVE "ADDIN" TO DL100-ERR-FILE-ID
+004335         MOVE DL100-ADDIN-STATUS TO DL100-ERR-STATUS
+004336         PERFORM 8000-CHECK-FILE-STATUS
+004337             THRU 8000-CHECK-FILE-STATUS-EXIT
+004338     END-IF.
+004340
+004350     IF NOT DL100-EOF
+004360         ADD 1 TO DL100-CHK-REC-NBR
+004370     END-IF.
+004380
+004390 2110-READ-ADDIN-ONCE-EXIT.
+004400     EXIT.
+004410
+004420*----------------------------------------------------------------
+004430* 2150-VALIDATE-ADDIN - CHECK THAT THE ADDEND COUNT IS NUMERIC
+004440*                       AND IN RANGE, AND THAT EVERY ADDEND
+004450*                       ENTRY ON THE CURRENT ADDIN RECORD IS
+004460*                       NUMERIC.
+004470*----------------------------------------------------------------
+004480 2150-VALIDATE-ADDIN.
+004490     SET DL100-VALID-DATA TO TRUE.
+004500     IF ADDIN-ADDEND-COUNT IS NOT NUMERIC
+004510        OR ADDIN-ADDEND-COUNT < 1
+004520        OR ADDIN-ADDEND-COUNT > DL100-MAX-ADDENDS
+004530         SET DL100-INVALID-DATA TO TRUE
+004540     ELSE
+004550         PERFORM 2160-VALIDATE-ADDEND-ENTRY
+004560             THRU 2160-VALIDATE-ADDEND-ENTRY-EXIT
+004570             VARYING DL100-ADDEND-SUB FROM 1 BY 1
+004580             UNTIL DL100-ADDEND-SUB > ADDIN-ADDEND-COUNT
+004590     END-IF.
+004600
+004610 2150-VALIDATE-ADDIN-EXIT.
+004620     EXIT.
+004630
+004640 2160-VALIDATE-ADDEND-ENTRY.
+004650     IF ADDIN-ADDEND-TABLE(DL100-ADDEND-SUB) IS NOT NUMERIC
+004660         SET DL100-INVALID-DATA TO TRUE
+004670     END-IF.
+004680
+004690 2160-VALIDATE-ADDEND-ENTRY-EXIT.
+004700     EXIT.
+004710
+004720*----------------------------------------------------------------
+004730* 3000-MAIN-PARA - BATCH VERSION.  VALIDATES THE CURRENT ADDIN
+004740*                  RECORD, THEN EITHER SUMS ITS ADDENDS AND
+004750*                  WRITES THE RESULT TO ADDOUT, OR ROUTES THE
+004760*                  RECORD TO ADDEXC WHEN IT FAILS VALIDATION,
+004770*                  AND READS THE NEXT RECORD.
+004780*----------------------------------------------------------------
+004790 3000-MAIN-PARA.
+004800     PERFORM 2150-VALIDATE-ADDIN
+004810         THRU 2150-VALIDATE-ADDIN-EXIT.
+004820
+004830     IF DL100-VALID-DATA
+004840         PERFORM 3100-CALCULATE-RESULT
+004850             THRU 3100-CALCULATE-RESULT-EXIT
+004860     ELSE
+004870         PERFORM 3300-WRITE-EXCEPTION
+004880             THRU 3300-WRITE-EXCEPTION-EXIT
+004890     END-IF.
+004900
+004910     PERFORM 2060-CHECK-COMMIT-INTERVAL
+004920         THRU 2060-CHECK-COMMIT-INTERVAL-EXIT.
+004930
+004940     PERFORM 2100-READ-ADDIN
+004950         THRU 2100-READ-ADDIN-EXIT.
+004960
+004970 3000-MAIN-PARA-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------------
+005010* 3100-CALCULATE-RESULT - LOAD THE VALIDATED ADDIN ADDENDS INTO
+005020*                         THE WORK TABLE AND SUM THEM.  IF THE
+005030*                         SUM OVERFLOWS RESULT, THE TRANSACTION IS
+005040*                         ROUTED TO THE ADDEXC EXCEPTIONS FILE
+005050*                         INSTEAD OF ADDOUT/ADDLOG/ADDGL/ADDRPT SO
+005060*                         A CORRUPTED TOTAL NEVER REACHES THEM;
+005070*                         OTHERWISE THE RESULT IS WRITTEN TO
+005080*                         ADDOUT AND LOGGED AS USUAL.
+005090*----------------------------------------------------------------
+005100 3100-CALCULATE-RESULT.
+005110     MOVE ADDIN-ADDEND-COUNT TO DL100-ADDEND-COUNT.
+005120     PERFORM 3110-LOAD-ADDEND-ENTRY
+005130         THRU 3110-LOAD-ADDEND-ENTRY-EXIT
+005140         VARYING DL100-ADDEND-SUB FROM 1 BY 1
+005150         UNTIL DL100-ADDEND-SUB > DL100-ADDEND-COUNT.
+005160
+005170     PERFORM 3500-SUM-ADDENDS
+005180         THRU 3500-SUM-ADDENDS-EXIT.
+005190
+005200     IF DL100-SIZE-ERROR-OCCURRED
+005210         PERFORM 3300-WRITE-EXCEPTION
+005220             THRU 3300-WRITE-EXCEPTION-EXIT
+005230     ELSE
+005240         MOVE DL100-ADDEND-COUNT TO ADDOUT-ADDEND-COUNT
+005250         PERFORM 3120-STORE-ADDOUT-ENTRY
+005260             THRU 3120-STORE-ADDOUT-ENTRY-EXIT
+005270             VARYING DL100-ADDEND-SUB FROM 1 BY 1
+005280             UNTIL DL100-ADDEND-SUB > DL100-ADDEND-COUNT
+005290         MOVE RESULT TO ADDOUT-RESULT
+005300
+005310         WRITE ADDOUT-RECORD
+005312         MOVE "ADDOUT" TO DL100-ERR-FILE-ID
+005314         MOVE DL100-ADDOUT-STATUS TO DL100-ERR-STATUS
+005316         PERFORM 8000-CHECK-FILE-STATUS
+005318             THRU 8000-CHECK-FILE-STATUS-EXIT
+005320
+005330         ADD 1 TO DL100-REC-COUNT
+005340
+005350         PERFORM 3400-WRITE-AUDIT-LOG
+005360             THRU 3400-WRITE-AUDIT-LOG-EXIT
+005370         PERFORM 3420-WRITE-GL-ENTRY
+005380             THRU 3420-WRITE-GL-ENTRY-EXIT
+005390
+005400         PERFORM 4100-PRINT-DETAIL-LINE
+005410             THRU 4100-PRINT-DETAIL-LINE-EXIT
+005420     END-IF.
+005430
+005440 3100-CALCULATE-RESULT-EXIT.
+005450     EXIT.
+005460
+005470 3110-LOAD-ADDEND-ENTRY.
+005480     MOVE ADDIN-ADDEND-TABLE(DL100-ADDEND-SUB)
+005490         TO DL100-ADDEND-ENTRY(DL100-ADDEND-SUB).
+005500
+005510 3110-LOAD-ADDEND-ENTRY-EXIT.
+005520     EXIT.
+005530
+005540 3120-STORE-ADDOUT-ENTRY.
+005550     MOVE DL100-ADDEND-ENTRY(DL100-ADDEND-SUB)
+005560         TO ADDOUT-ADDEND-TABLE(DL100-ADDEND-SUB).
+005570
+005580 3120-STORE-ADDOUT-ENTRY-EXIT.
+005590     EXIT.
+005600
+005610*----------------------------------------------------------------
+005620* 3300-WRITE-EXCEPTION - ROUTE A FAILED-VALIDATION OR OVERFLOWED
+005630*                        TRANSACTION TO THE ADDEXC EXCEPTIONS
+005640*                        FILE AND BUMP THE EXCEPTION COUNT.  THE
+005650*                        RAW COUNT AND TABLE ARE DUMPED AS
+005660*                        RECEIVED SINCE A FAILED-VALIDATION ENTRY
+005670*                        MAY NOT BE NUMERIC AT ALL; THE REASON
+005680*                        CODE DISTINGUISHES A VALIDATION FAILURE
+005690*                        FROM AN ADD SIZE ERROR.
+005700*----------------------------------------------------------------
+005710 3300-WRITE-EXCEPTION.
+005720     MOVE ADDIN-ADDEND-COUNT TO ADDEXC-RAW-COUNT.
+005730     PERFORM 3310-STORE-EXCEPTION-ENTRY
+005740         THRU 3310-STORE-EXCEPTION-ENTRY-EXIT
+005750         VARYING DL100-ADDEND-SUB FROM 1 BY 1
+005760         UNTIL DL100-ADDEND-SUB > DL100-MAX-ADDENDS.
+005770
+005780     IF DL100-SIZE-ERROR-OCCURRED
+005790         SET ADDEXC-SIZE-ERROR TO TRUE
+005800         MOVE "ADDEND SUM EXCEEDS RESULT SIZE"
+005810             TO ADDEXC-REASON-TEXT
+005820     ELSE
+005830         SET ADDEXC-NON-NUMERIC TO TRUE
+005840         MOVE "NON-NUMERIC ADDEND DATA"
+005850             TO ADDEXC-REASON-TEXT
+005860     END-IF.
+005870
+005880     WRITE ADDEXC-RECORD.
+005882     MOVE "ADDEXC" TO DL100-ERR-FILE-ID.
+005884     MOVE DL100-ADDEXC-STATUS TO DL100-ERR-STATUS.
+005886     PERFORM 8000-CHECK-FILE-STATUS
+005888         THRU 8000-CHECK-FILE-STATUS-EXIT.
+005890
+005900     ADD 1 TO DL100-EXC-COUNT.
+005910
+005920 3300-WRITE-EXCEPTION-EXIT.
+005930     EXIT.
+005940
+005950 3310-STORE-EXCEPTION-ENTRY.
+005960     MOVE ADDIN-ADDEND-TABLE(DL100-ADDEND-SUB)
+005970         TO ADDEXC-RAW-TABLE(DL100-ADDEND-SUB).
+005980
+005990 3310-STORE-EXCEPTION-ENTRY-EXIT.
+006000     EXIT.
+006010
+006020*----------------------------------------------------------------
+006030* 3400-WRITE-AUDIT-LOG - APPEND AN AUDIT RECORD FOR THE CURRENT
+006040*                        TRANSACTION HELD IN THE DL100-ADDEND
+006050*                        WORK TABLE AND RESULT TO THE ADDLOG
+006060*                        FILE.
+006070*----------------------------------------------------------------
+006080 3400-WRITE-AUDIT-LOG.
+006090     MOVE DL100-ADDEND-COUNT TO ADDLOG-ADDEND-COUNT.
+006100     PERFORM 3410-STORE-ADDLOG-ENTRY
+006110         THRU 3410-STORE-ADDLOG-ENTRY-EXIT
+006120         VARYING DL100-ADDEND-SUB FROM 1 BY 1
+006130         UNTIL DL100-ADDEND-SUB > DL100-ADDEND-COUNT.
+006140     MOVE RESULT TO ADDLOG-RESULT.
+006150     ACCEPT ADDLOG-LOG-DATE FROM DATE YYYYMMDD.
+006160     ACCEPT ADDLOG-LOG-TIME FROM TIME.
+006170     MOVE DL100-OPERATOR-ID TO ADDLOG-OPERATOR-ID.
+006180     MOVE DL100-JOB-ID TO ADDLOG-JOB-ID.
+006190
+006200     WRITE ADDLOG-RECORD.
+006202     MOVE "ADDLOG" TO DL100-ERR-FILE-ID.
+006204     MOVE DL100-ADDLOG-STATUS TO DL100-ERR-STATUS.
+006206     PERFORM 8000-CHECK-FILE-STATUS
+006208         THRU 8000-CHECK-FILE-STATUS-EXIT.
+006210
+006220 3400-WRITE-AUDIT-LOG-EXIT.
+006230     EXIT.
+006240
+006250 3410-STORE-ADDLOG-ENTRY.
+006260     MOVE DL100-ADDEND-ENTRY(DL100-ADDEND-SUB)
+006270         TO ADDLOG-ADDEND-TABLE(DL100-ADDEND-SUB).
+006280
+006290 3410-STORE-ADDLOG-ENTRY-EXIT.
+006300     EXIT.
+006310
+006320*----------------------------------------------------------------
+006330* 3420-WRITE-GL-ENTRY - APPEND ONE POSTING RECORD TO THE ADDGL
+006340*                       GENERAL LEDGER INTERFACE FILE FOR THE
+006350*                       RESULT JUST COMPUTED, IN THE SHOP'S
+006360*                       STANDARD GL FEED LAYOUT.
+006370*----------------------------------------------------------------
+006380 3420-WRITE-GL-ENTRY.
+006390     MOVE DL100-GL-ACCOUNT TO ADDGL-ACCOUNT.
+006400     MOVE RESULT TO ADDGL-AMOUNT.
+006410     ACCEPT ADDGL-POSTING-DATE FROM DATE YYYYMMDD.
+006420     MOVE DL100-JOB-ID TO ADDGL-BATCH-ID.
+006430
+006440     WRITE ADDGL-RECORD.
+006442     MOVE "ADDGL" TO DL100-ERR-FILE-ID.
+006444     MOVE DL100-ADDGL-STATUS TO DL100-ERR-STATUS.
+006446     PERFORM 8000-CHECK-FILE-STATUS
+006448         THRU 8000-CHECK-FILE-STATUS-EXIT.
+006450
+006460 3420-WRITE-GL-ENTRY-EXIT.
+006470     EXIT.
+006480
+006490*----------------------------------------------------------------
+006500* 3500-SUM-ADDENDS - ADD THE DL100-ADDEND-COUNT ENTRIES CURRENTLY
+006510*                    HELD IN THE DL100-ADDEND-TABLE, GIVING
+006520*                    RESULT.  USED BY BOTH INTERACTIVE AND BATCH
+006530*                    PROCESSING.  DL100-SIZE-ERROR-SW IS RESET
+006540*                    BEFORE THE TABLE IS SUMMED AND IS SET BY
+006550*                    3510-ADD-ADDEND-ENTRY IF ANY ENTRY OVERFLOWS
+006560*                    RESULT; THE CALLER MUST TEST IT AFTER THIS
+006570*                    PARAGRAPH RETURNS.
+006580*----------------------------------------------------------------
+006590 3500-SUM-ADDENDS.
+006600     MOVE ZERO TO RESULT.
+006610     SET DL100-NO-SIZE-ERROR TO TRUE.
+006620     PERFORM 3510-ADD-ADDEND-ENTRY
+006630         THRU 3510-ADD-ADDEND-ENTRY-EXIT
+006640         VARYING DL100-ADDEND-SUB FROM 1 BY 1
+006650         UNTIL DL100-ADDEND-SUB > DL100-ADDEND-COUNT.
+006660
+006670 3500-SUM-ADDENDS-EXIT.
+006680     EXIT.
+006690
+006700 3510-ADD-ADDEND-ENTRY.
+006710     ADD DL100-ADDEND-ENTRY(DL100-ADDEND-SUB) TO RESULT
+006720         ROUNDED
+006730         ON SIZE ERROR
+006740             SET DL100-SIZE-ERROR-OCCURRED TO TRUE
+006750     END-ADD.
+006760
+006770 3510-ADD-ADDEND-ENTRY-EXIT.
+006780     EXIT.
+006790
+006800*----------------------------------------------------------------
+006810* 4000-PRINT-HEADERS - PRINT THE RUN-HEADER, JOB-NAME AND COLUMN
+006820*                      HEADING LINES AT THE TOP OF EACH PAGE OF
+006830*                      THE ADDRPT CONTROL-BREAK SUMMARY REPORT.
+006840*----------------------------------------------------------------
+006850 4000-PRINT-HEADERS.
+006860     ADD 1 TO DL100-RPT-PAGE-COUNT.
+006870     MOVE DL100-RPT-RUN-DATE TO DL100-RPT-H1-DATE.
+006880     MOVE DL100-RPT-PAGE-COUNT TO DL100-RPT-H1-PAGE.
+006890
+006900     MOVE DL100-RPT-HEADING1 TO ADDRPT-RECORD.
+006910     WRITE ADDRPT-RECORD.
+006912     PERFORM 8010-CHECK-ADDRPT-STATUS
+006914         THRU 8010-CHECK-ADDRPT-STATUS-EXIT.
+006920     MOVE DL100-RPT-HEADING2 TO ADDRPT-RECORD.
+006930     WRITE ADDRPT-RECORD.
+006932     PERFORM 8010-CHECK-ADDRPT-STATUS
+006934         THRU 8010-CHECK-ADDRPT-STATUS-EXIT.
+006940     MOVE DL100-RPT-HEADING3 TO ADDRPT-RECORD.
+006950     WRITE ADDRPT-RECORD.
+006952     PERFORM 8010-CHECK-ADDRPT-STATUS
+006954         THRU 8010-CHECK-ADDRPT-STATUS-EXIT.
+006960
+006970     MOVE ZERO TO DL100-RPT-LINE-COUNT.
+006980
+006990 4000-PRINT-HEADERS-EXIT.
+007000     EXIT.
+007010
+007020*----------------------------------------------------------------
+007030* 4100-PRINT-DETAIL-LINE - PRINT ONE DETAIL LINE FOR THE CURRENT
+007040*                          TRANSACTION AND ACCUMULATE THE
+007050*                          RUNNING GRAND TOTAL, BREAKING TO A
+007060*                          NEW PAGE WHEN THE CURRENT PAGE IS
+007070*                          FULL.
+007080*----------------------------------------------------------------
+007090 4100-PRINT-DETAIL-LINE.
+007100     IF DL100-RPT-LINE-COUNT >= DL100-RPT-PAGE-SIZE
+007110         PERFORM 4000-PRINT-HEADERS
+007120             THRU 4000-PRINT-HEADERS-EXIT
+007130     END-IF.
+007140
+007150     MOVE DL100-REC-COUNT TO DL100-RPT-DET-TRANS.
+007160     MOVE DL100-ADDEND-COUNT TO DL100-RPT-DET-COUNT.
+007170     MOVE RESULT TO DL100-RPT-DET-RESULT.
+007180     MOVE DL100-RPT-DETAIL TO ADDRPT-RECORD.
+007190     WRITE ADDRPT-RECORD.
+007192     PERFORM 8010-CHECK-ADDRPT-STATUS
+007194         THRU 8010-CHECK-ADDRPT-STATUS-EXIT.
+007200
+007210     ADD 1 TO DL100-RPT-LINE-COUNT.
+007212     ADD RESULT TO DL100-RPT-GRAND-TOTAL
+007214         ON SIZE ERROR
+007216             DISPLAY "ADDTHREENUMBER - REPORT GRAND TOTAL "
+007218                     "OVERFLOWED DL100-RPT-GRAND-TOTAL."
+007220             MOVE 16 TO RETURN-CODE
+007222             STOP RUN
+007224     END-ADD.
+007230
+007240 4100-PRINT-DETAIL-LINE-EXIT.
+007250     EXIT.
+007260
+007270*----------------------------------------------------------------
+007280* 4200-PRINT-TRAILER - PRINT THE GRAND-TOTAL TRAILER LINE AT THE
+007290*                      END OF THE ADDRPT REPORT.
+007300*----------------------------------------------------------------
+007310 4200-PRINT-TRAILER.
+007320     MOVE DL100-REC-COUNT TO DL100-RPT-TRL-COUNT.
+007330     MOVE DL100-RPT-GRAND-TOTAL TO DL100-RPT-TRL-TOTAL.
+007340     MOVE DL100-RPT-TRAILER TO ADDRPT-RECORD.
+007350     WRITE ADDRPT-RECORD.
+007352     PERFORM 8010-CHECK-ADDRPT-STATUS
+007354         THRU 8010-CHECK-ADDRPT-STATUS-EXIT.
+007360
+007370 4200-PRINT-TRAILER-EXIT.
+007380     EXIT.
+007390
+007400*----------------------------------------------------------------
+007410* 5000-INTERACTIVE-PROCESS - ASKS HOW MANY NUMBERS TO ADD, THEN
+007420*                            ACCEPTS THAT MANY ADDENDS AT THE
+007430*                            TERMINAL AND SUMS THEM.  IF THE SUM
+007440*                            OVERFLOWS RESULT, THE TERMINAL USER
+007450*                            IS TOLD AND NOTHING IS LOGGED TO
+007460*                            ADDLOG OR ADDGL; OTHERWISE THE
+007470*                            TRANSACTION IS LOGGED AS USUAL.
+007480*----------------------------------------------------------------
+007490 5000-INTERACTIVE-PROCESS.
+007500     PERFORM 5050-ACCEPT-COUNT
+007510         THRU 5050-ACCEPT-COUNT-EXIT.
+007520
+007530     PERFORM 5100-ACCEPT-ADDEND-ENTRY
+007540         THRU 5100-ACCEPT-ADDEND-ENTRY-EXIT
+007550         VARYING DL100-ADDEND-SUB FROM 1 BY 1
+007560         UNTIL DL100-ADDEND-SUB > DL100-ADDEND-COUNT.
+007570
+007580     PERFORM 3500-SUM-ADDENDS
+007590         THRU 3500-SUM-ADDENDS-EXIT.
+007600
+007610     IF DL100-SIZE-ERROR-OCCURRED
+007620         DISPLAY "ERROR - ADDEND SUM EXCEEDS RESULT FIELD SIZE, "
+007630             "TRANSACTION NOT LOGGED."
+007640     ELSE
+007650         DISPLAY "The sum of the numbers is: " RESULT
+007660
+007670         PERFORM 3400-WRITE-AUDIT-LOG
+007680             THRU 3400-WRITE-AUDIT-LOG-EXIT
+007690         PERFORM 3420-WRITE-GL-ENTRY
+007700             THRU 3420-WRITE-GL-ENTRY-EXIT
+007710     END-IF.
+007720
+007730 5000-INTERACTIVE-PROCESS-EXIT.
+007740     EXIT.
+007750
+007760*----------------------------------------------------------------
+007770* 5050-ACCEPT-COUNT - ASK HOW MANY ADDENDS TO ADD, RE-PROMPTING
+007780*                     UNTIL A NUMBER FROM 1 TO DL100-MAX-ADDENDS
+007790*                     IS ENTERED.
+007800*----------------------------------------------------------------
+007810 5050-ACCEPT-COUNT.
+007820     SET DL100-INVALID-DATA TO TRUE.
+007830     PERFORM 5060-ACCEPT-COUNT-ONCE
+007840         THRU 5060-ACCEPT-COUNT-ONCE-EXIT
+007850         UNTIL DL100-VALID-DATA.
+007860
+007870 5050-ACCEPT-COUNT-EXIT.
+007880     EXIT.
+007890
+007900 5060-ACCEPT-COUNT-ONCE.
+007910     DISPLAY "How many numbers do you want to add (1-10)? "
+007920         WITH NO ADVANCING.
+007930     ACCEPT DL100-ADDEND-COUNT.
+007940     IF DL100-ADDEND-COUNT IS NUMERIC
+007950        AND DL100-ADDEND-COUNT >= 1
+007960        AND DL100-ADDEND-COUNT <= DL100-MAX-ADDENDS
+007970         SET DL100-VALID-DATA TO TRUE
+007980     ELSE
+007990         DISPLAY "*** INVALID ENTRY - ENTER A NUMBER FROM 1 "
+008000             "TO 10 ***"
+008010     END-IF.
+008020
+008030 5060-ACCEPT-COUNT-ONCE-EXIT.
+008040     EXIT.
+008050
+008060*----------------------------------------------------------------
+008070* 5100-ACCEPT-ADDEND-ENTRY - ACCEPT ONE ADDEND, RE-PROMPTING
+008080*                            UNTIL A NUMERIC VALUE IS ENTERED.
+008090*                            CALLED ONCE PER ADDEND VIA
+008100*                            PERFORM ... VARYING.
+008110*----------------------------------------------------------------
+008120 5100-ACCEPT-ADDEND-ENTRY.
+008130     SET DL100-INVALID-DATA TO TRUE.
+008140     PERFORM 5110-ACCEPT-ADDEND-ONCE
+008150         THRU 5110-ACCEPT-ADDEND-ONCE-EXIT
+008160         UNTIL DL100-VALID-DATA.
+008170
+008180 5100-ACCEPT-ADDEND-ENTRY-EXIT.
+008190     EXIT.
+008200
+008210 5110-ACCEPT-ADDEND-ONCE.
+008220     DISPLAY "Enter number " DL100-ADDEND-SUB " of "
+008230         DL100-ADDEND-COUNT ": " WITH NO ADVANCING.
+008240     ACCEPT DL100-ADDEND-ENTRY(DL100-ADDEND-SUB).
+008250     IF DL100-ADDEND-ENTRY(DL100-ADDEND-SUB) IS NUMERIC
+008260         SET DL100-VALID-DATA TO TRUE
+008270     ELSE
+008280         DISPLAY "*** INVALID ENTRY - NUMERIC VALUE REQUIRED - "
+008290             "RE-ENTER ***"
+008300     END-IF.
+008310
+008320 5110-ACCEPT-ADDEND-ONCE-EXIT.
+008330     EXIT.
+008340
+008350*----------------------------------------------------------------
+008351* 8000-CHECK-FILE-STATUS - COMMON I/O ERROR CHECK, PERFORMED
+008352*                          AFTER EVERY OPEN AND WRITE AGAINST
+008353*                          ADDIN/ADDOUT/ADDEXC/ADDLOG/ADDRPT/
+008354*                          ADDGL/ADDCHK.  THE CALLER MOVES THE
+008355*                          FILE'S NAME AND CURRENT FILE STATUS
+008356*                          INTO DL100-ERR-FILE-ID/DL100-ERR-STATUS
+008357*                          IMMEDIATELY BEFORE THE PERFORM.  A
+008358*                          NON-ZERO STATUS ABENDS THE RUN SINCE
+008359*                          THERE IS NO SAFE WAY TO CONTINUE A
+008360*                          BATCH RUN MISSING ONE OF ITS FILES.
+008361*----------------------------------------------------------------
+008362 8000-CHECK-FILE-STATUS.
+008363     IF DL100-ERR-STATUS NOT = "00"
+008364         DISPLAY "ADDTHREENUMBER - I/O ERROR ON "
+008365                 DL100-ERR-FILE-ID " - FILE STATUS "
+008366                 DL100-ERR-STATUS "."
+008367         MOVE 16 TO RETURN-CODE
+008368         STOP RUN
+008369     END-IF.
+008370
+008371 8000-CHECK-FILE-STATUS-EXIT.
+008372     EXIT.
+008373
+008374*----------------------------------------------------------------
+008375* 8010-CHECK-ADDRPT-STATUS - CONVENIENCE WRAPPER AROUND
+008376*                            8000-CHECK-FILE-STATUS FOR ADDRPT,
+008377*                            WHICH IS WRITTEN FROM SEVERAL
+008378*                            DIFFERENT PARAGRAPHS AS THE REPORT
+008379*                            IS PAGINATED.
+008380*----------------------------------------------------------------
+008381 8010-CHECK-ADDRPT-STATUS.
+008382     MOVE "ADDRPT" TO DL100-ERR-FILE-ID.
+008383     MOVE DL100-ADDRPT-STATUS TO DL100-ERR-STATUS.
+008384     PERFORM 8000-CHECK-FILE-STATUS
+008385         THRU 8000-CHECK-FILE-STATUS-EXIT.
+008386
+008387 8010-CHECK-ADDRPT-STATUS-EXIT.
+008388     EXIT.
+008389
+008390*----------------------------------------------------------------
+008391* 9999-EXIT - COMMON PROGRAM EXIT.
+008392*----------------------------------------------------------------
+008393 9999-EXIT.
+008394     CLOSE ADDLOG-FILE
+008395           ADDGL-FILE.
+008396     STOP RUN.
+008397
+008398 9999-EXIT-EXIT.
+008399     EXIT.
